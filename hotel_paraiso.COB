@@ -10,7 +10,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SAIDA ASSIGN TO "saida.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SAIDA.
+           SELECT RESERVAS ASSIGN TO "reservas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESERVAS.
+           SELECT RESUMO ASSIGN TO "resumo.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESUMO.
+           SELECT TARIFAS ASSIGN TO "tarifas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TARIFAS.
+           SELECT CSV ASSIGN TO "saida.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
 
 
        DATA DIVISION.
@@ -19,13 +32,41 @@
        FD SAIDA.
        01 LINHA-SAIDA PIC X(100).
 
+       FD RESERVAS.
+       01 LINHA-RESERVA.
+           05 LR-NOME          PIC A(40).
+           05 LR-QTD           PIC 99.
+           05 LR-TIPO          PIC A(1).
+           05 LR-VALOR         PIC 9(6)V99.
+           05 LR-DATA-ENTRADA  PIC 9(8).
+           05 LR-DATA-SAIDA    PIC 9(8).
+           05 LR-QUARTO        PIC 999.
+           05 LR-EXTRAS        PIC 9(6)V99.
+           05 LR-FORMA-PGTO    PIC A(1).
+
+       FD RESUMO.
+       01 LINHA-RESUMO.
+           05 RS-DATA   PIC 9(8).
+           05 RS-TOTAL  PIC 9(10)V99.
+
+       FD TARIFAS.
+       01 LINHA-TARIFA.
+           05 CFG-TIPO           PIC A(1).
+           05 CFG-NOME           PIC A(10).
+           05 CFG-VALOR-DIARIA   PIC 9(6)V99.
+           05 CFG-CAPACIDADE     PIC 999.
+           05 CFG-MAX-HOSPEDES   PIC 999.
+
+       FD CSV.
+       01 LINHA-CSV PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 I-NOME              PIC A(40).
        01 I-QTD               PIC 99.
        01 I-TIPO              PIC A(1).
        01 FIM                 PIC A(1) VALUE "N".
-       01 INDICE              PIC 99 VALUE 1.
-       01 VALOR-TOTAL         PIC 9(10)V99.
+       01 INDICE              PIC 999 VALUE 1.
+       01 VALOR-TOTAL         PIC 9(10)V99 VALUE 0.
        01 VALOR-INDIVIDUAL    PIC 9(3)V99.
        01 VALOR-DIAS          PIC 9(6)V99.
        01 NUMERICO            PIC A(1) VALUE "N".
@@ -33,30 +74,301 @@
        01 GRAVAR              PIC A(1) VALUE "N".
        01 VALOR-TEXTO         PIC X(12).
        01 VALOR-FORMATADO  PIC ZZZZZZZZZZZZ9,99.
+       01 VALOR-CSV           PIC 9(6).99.
        01 DETALHES            PIC A(1) VALUE "N".
-       01 REGISTRO OCCURS 100 TIMES.
-
-           05 REG-NOME   PIC A(40).
-           05 REG-QTD    PIC 99.
-           05 REG-TIPO   PIC A(1).
-           05 REG-VALOR  PIC 9(6)V99.
+       01 I-DATA-ENTRADA-TXT  PIC X(8).
+       01 I-DATA-ENTRADA-COMP REDEFINES I-DATA-ENTRADA-TXT.
+           05 I-DATA-ENTRADA-AA PIC 9(4).
+           05 I-DATA-ENTRADA-MM PIC 99.
+           05 I-DATA-ENTRADA-DD PIC 99.
+       01 I-DATA-ENTRADA      PIC 9(8).
+       01 I-DATA-SAIDA        PIC 9(8).
+       01 DATA-HOJE        PIC 9(8).
+       01 DATA-INT         PIC 9(9).
+       01 CONFIRMA         PIC A(1).
+       01 CAPACIDADE-TIPO  PIC 999.
+       01 QUARTO-OK           PIC A(1) VALUE "N".
+       01 CANCELA-RESERVA     PIC A(1) VALUE "N".
+       01 QUARTO-CAND      PIC 999.
+       01 LIVRE            PIC A(1).
+       01 S-IDX            PIC 999.
+       01 I-QUARTO-NUM        PIC 999.
+       01 I-EXTRAS-REAIS      PIC 9(6).
+       01 I-EXTRAS            PIC 9(6)V99.
+       01 I-FORMA-PGTO        PIC A(1).
+       01 FS-SAIDA         PIC XX.
+       01 FS-RESERVAS      PIC XX.
+       01 FS-RESUMO        PIC XX.
+       01 FS-TARIFAS       PIC XX.
+       01 FS-CSV           PIC XX.
+       01 MAX-HOSPEDES-CFG    PIC 999 VALUE 99.
+       01 MAX-HOSPEDES-DISP   PIC ZZ9.
+       01 MAX-REGISTROS-TABELA PIC 999 VALUE 200.
+       01 MAX-TARIFAS-TABELA  PIC 9 VALUE 3.
+       01 MAX-HISTORICO-TABELA PIC 9(4) VALUE 2000.
+       01 QTD-TARIFAS         PIC 9 VALUE 0.
+       01 T-IDX            PIC 9.
+       01 REVISAR          PIC A(1).
+       01 POSICAO              PIC 999.
+       01 ACAO             PIC A(1).
+       01 DEL-IDX          PIC 999.
+       01 TABELA-TARIFAS.
+           05 TARIFA-REG OCCURS 3 TIMES
+                   DEPENDING ON QTD-TARIFAS INDEXED BY TAR-IDX.
+               10 TAR-TIPO           PIC A(1).
+               10 TAR-NOME           PIC A(10).
+               10 TAR-VALOR-DIARIA   PIC 9(6)V99.
+               10 TAR-CAPACIDADE     PIC 999.
+       01 TABELA-SUBTOTAIS.
+           05 SUB-CATEGORIA OCCURS 3 TIMES.
+               10 SUB-QTD            PIC 9(4).
+               10 SUB-VALOR          PIC 9(10)V99.
+       01 QTD-HISTORICO       PIC 9(4) VALUE 0.
+       01 H-IDX            PIC 9(4).
+       01 MES-ATUAL        PIC 9(6).
+       01 HOJE-INT         PIC 9(9).
+       01 DATA-REG-INT     PIC 9(9).
+       01 TOTAL-SEMANA     PIC 9(10)V99.
+       01 TOTAL-MES        PIC 9(10)V99.
+       01 TABELA-HISTORICO.
+           05 HIST-REG OCCURS 2000 TIMES.
+               10 HIST-NOME          PIC A(40).
+               10 HIST-QTD           PIC 99.
+               10 HIST-TIPO          PIC A(1).
+               10 HIST-VALOR         PIC 9(6)V99.
+               10 HIST-DATA-ENTRADA  PIC 9(8).
+               10 HIST-DATA-SAIDA    PIC 9(8).
+               10 HIST-QUARTO        PIC 999.
+               10 HIST-EXTRAS        PIC 9(6)V99.
+               10 HIST-FORMA-PGTO    PIC A(1).
+       01 REGISTRO OCCURS 200 TIMES.
+
+           05 REG-NOME          PIC A(40).
+           05 REG-QTD           PIC 99.
+           05 REG-TIPO          PIC A(1).
+           05 REG-VALOR         PIC 9(6)V99.
+           05 REG-DATA-ENTRADA  PIC 9(8).
+           05 REG-DATA-SAIDA    PIC 9(8).
+           05 REG-QUARTO        PIC 999.
+           05 REG-EXTRAS        PIC 9(6)V99.
+           05 REG-FORMA-PGTO    PIC A(1).
 
        PROCEDURE DIVISION.
 
 
 
        MAIN-PROCEDURE.
+           PERFORM CARREGA-TARIFAS
            DISPLAY "SEJA BEM VINDO(A)"
            DISPLAY "ESSE PROGRAMA REGISTRA OS DADOS DE CLIENTES"
-           DISPLAY "ATE 99 CLIENTES SAO ADMITIDOS"
+           MOVE MAX-HOSPEDES-CFG TO MAX-HOSPEDES-DISP
+           DISPLAY "ATE " MAX-HOSPEDES-DISP " CLIENTES SAO ADMITIDOS"
            DISPLAY "PARA FINALIZAR DIGITE <FIM> PARA O NOME DO CLIENTE"
 
+           PERFORM CARREGA-HISTORICO
            PERFORM CAPTURA-REGISTRO UNTIL FIM = "S".
+           PERFORM REVISAR-REGISTROS
            PERFORM MOSTRA-REGISTROS
+           PERFORM GRAVA-RESERVAS-SESSAO
+           PERFORM CALCULA-RESUMO-PERIODO
            PERFORM MOSTRA-DETALHES
            PERFORM GRAVAR-SAIDA
+           PERFORM GRAVAR-CSV
            STOP RUN.
 
+       CARREGA-TARIFAS.
+           MOVE 0 TO QTD-TARIFAS
+           OPEN INPUT TARIFAS
+           IF FS-TARIFAS = "00"
+               PERFORM UNTIL FS-TARIFAS = "10"
+                   READ TARIFAS
+                       AT END MOVE "10" TO FS-TARIFAS
+                       NOT AT END PERFORM ARMAZENA-TARIFA
+                   END-READ
+               END-PERFORM
+               CLOSE TARIFAS
+           ELSE
+               PERFORM CARREGA-TARIFAS-PADRAO
+           END-IF.
+
+      *O "M" DO ARQUIVO NAO PODE CHEGAR AO TAMANHO FISICO DE REGISTRO
+      *(200 OCORRENCIAS) -- SALVA-REGISTRO PRECISA DE UMA POSICAO
+      *SOBRANDO DEPOIS DO ULTIMO HOSPEDE ADMITIDO PARA PLANTAR O
+      *SENTINELA "FIM", SENAO GRAVARIA ALEM DO FIM DA TABELA
+       ARMAZENA-TARIFA.
+           IF CFG-TIPO = "M"
+               IF CFG-MAX-HOSPEDES >= MAX-REGISTROS-TABELA
+                   COMPUTE MAX-HOSPEDES-CFG = MAX-REGISTROS-TABELA - 1
+               ELSE
+                   MOVE CFG-MAX-HOSPEDES TO MAX-HOSPEDES-CFG
+               END-IF
+           ELSE
+               IF QTD-TARIFAS < MAX-TARIFAS-TABELA
+                   ADD 1 TO QTD-TARIFAS
+                   MOVE CFG-TIPO TO TAR-TIPO(QTD-TARIFAS)
+                   MOVE CFG-NOME TO TAR-NOME(QTD-TARIFAS)
+                   MOVE CFG-VALOR-DIARIA
+                       TO TAR-VALOR-DIARIA(QTD-TARIFAS)
+                   MOVE CFG-CAPACIDADE TO TAR-CAPACIDADE(QTD-TARIFAS)
+               ELSE
+                   DISPLAY "TARIFAS.DAT TEM MAIS CATEGORIAS DO QUE O "
+                       "PROGRAMA SUPORTA -- LINHA IGNORADA: " CFG-TIPO
+               END-IF
+           END-IF.
+
+      *SE O ARQUIVO DE TARIFAS NAO EXISTIR, MANTEM OS VALORES ORIGINAIS
+       CARREGA-TARIFAS-PADRAO.
+           MOVE 3 TO QTD-TARIFAS
+           MOVE "S"       TO TAR-TIPO(1)
+           MOVE "SIMPLES" TO TAR-NOME(1)
+           MOVE 100       TO TAR-VALOR-DIARIA(1)
+           MOVE 010       TO TAR-CAPACIDADE(1)
+           MOVE "D"       TO TAR-TIPO(2)
+           MOVE "DUPLO"   TO TAR-NOME(2)
+           MOVE 150       TO TAR-VALOR-DIARIA(2)
+           MOVE 012       TO TAR-CAPACIDADE(2)
+           MOVE "L"       TO TAR-TIPO(3)
+           MOVE "LUXO"    TO TAR-NOME(3)
+           MOVE 250       TO TAR-VALOR-DIARIA(3)
+           MOVE 005       TO TAR-CAPACIDADE(3)
+           MOVE 99        TO MAX-HOSPEDES-CFG.
+
+       CARREGA-HISTORICO.
+           MOVE 0 TO QTD-HISTORICO
+           OPEN INPUT RESERVAS
+           IF FS-RESERVAS = "00"
+               PERFORM UNTIL FS-RESERVAS = "10"
+                   READ RESERVAS
+                       AT END MOVE "10" TO FS-RESERVAS
+                       NOT AT END PERFORM ARMAZENA-HISTORICO
+                   END-READ
+               END-PERFORM
+               CLOSE RESERVAS
+           END-IF.
+
+      *RESERVAS.DAT CRESCE A CADA SESSAO -- SE UM DIA ULTRAPASSAR O
+      *TAMANHO FISICO DE HIST-REG, PARA DE CARREGAR EM VEZ DE GRAVAR
+      *ALEM DO FIM DA TABELA
+       ARMAZENA-HISTORICO.
+           IF QTD-HISTORICO >= MAX-HISTORICO-TABELA
+               DISPLAY "RESERVAS.DAT TEM MAIS REGISTROS DO QUE O "
+                   "PROGRAMA SUPORTA -- HISTORICO TRUNCADO EM "
+                   MAX-HISTORICO-TABELA
+               MOVE "10" TO FS-RESERVAS
+           ELSE
+               ADD 1 TO QTD-HISTORICO
+               MOVE LR-NOME TO HIST-NOME(QTD-HISTORICO)
+               MOVE LR-QTD TO HIST-QTD(QTD-HISTORICO)
+               MOVE LR-TIPO TO HIST-TIPO(QTD-HISTORICO)
+               MOVE LR-VALOR TO HIST-VALOR(QTD-HISTORICO)
+               MOVE LR-DATA-ENTRADA TO HIST-DATA-ENTRADA(QTD-HISTORICO)
+               MOVE LR-DATA-SAIDA TO HIST-DATA-SAIDA(QTD-HISTORICO)
+               MOVE LR-QUARTO TO HIST-QUARTO(QTD-HISTORICO)
+               MOVE LR-EXTRAS TO HIST-EXTRAS(QTD-HISTORICO)
+               MOVE LR-FORMA-PGTO TO HIST-FORMA-PGTO(QTD-HISTORICO)
+           END-IF.
+
+      *REESCREVE RESERVAS.DAT DO ZERO A PARTIR DO HISTORICO JA CARREGADO
+      *MAIS OS REGISTROS DESTA SESSAO (JA REVISADOS), EM VEZ DE APENAS
+      *ACRESCENTAR -- ASSIM QUALQUER CORRECAO/REMOCAO FEITA EM
+      *REVISAR-REGISTROS FICA REFLETIDA NO ARQUIVO FINAL, MESMO TENDO
+      *SIDO CADA REGISTRO GRAVADO INDIVIDUALMENTE AO SER CAPTURADO
+       GRAVA-RESERVAS-SESSAO.
+           OPEN OUTPUT RESERVAS
+           MOVE 1 TO H-IDX
+           PERFORM UNTIL H-IDX > QTD-HISTORICO
+               MOVE HIST-NOME(H-IDX) TO LR-NOME
+               MOVE HIST-QTD(H-IDX) TO LR-QTD
+               MOVE HIST-TIPO(H-IDX) TO LR-TIPO
+               MOVE HIST-VALOR(H-IDX) TO LR-VALOR
+               MOVE HIST-DATA-ENTRADA(H-IDX) TO LR-DATA-ENTRADA
+               MOVE HIST-DATA-SAIDA(H-IDX) TO LR-DATA-SAIDA
+               MOVE HIST-QUARTO(H-IDX) TO LR-QUARTO
+               MOVE HIST-EXTRAS(H-IDX) TO LR-EXTRAS
+               MOVE HIST-FORMA-PGTO(H-IDX) TO LR-FORMA-PGTO
+               WRITE LINHA-RESERVA
+               ADD 1 TO H-IDX
+           END-PERFORM
+           MOVE 1 TO INDICE
+           PERFORM UNTIL REG-NOME(INDICE) = "FIM"
+               MOVE REG-NOME(INDICE) TO LR-NOME
+               MOVE REG-QTD(INDICE) TO LR-QTD
+               MOVE REG-TIPO(INDICE) TO LR-TIPO
+               MOVE REG-VALOR(INDICE) TO LR-VALOR
+               MOVE REG-DATA-ENTRADA(INDICE) TO LR-DATA-ENTRADA
+               MOVE REG-DATA-SAIDA(INDICE) TO LR-DATA-SAIDA
+               MOVE REG-QUARTO(INDICE) TO LR-QUARTO
+               MOVE REG-EXTRAS(INDICE) TO LR-EXTRAS
+               MOVE REG-FORMA-PGTO(INDICE) TO LR-FORMA-PGTO
+               WRITE LINHA-RESERVA
+               ADD 1 TO INDICE
+           END-PERFORM
+           CLOSE RESERVAS.
+
+      *GRAVA O REGISTRO RECEM-CAPTURADO IMEDIATAMENTE, PARA QUE UMA
+      *QUEDA DO PROGRAMA NO MEIO DO LOTE NAO PERCA OS HOSPEDES JA
+      *DIGITADOS -- GRAVA-RESERVAS-SESSAO REESCREVE O ARQUIVO NO FINAL
+      *DA SESSAO E SUBSTITUI ESTAS LINHAS PELA VERSAO JA REVISADA
+       AUTOSALVA-REGISTRO.
+           OPEN EXTEND RESERVAS
+           IF FS-RESERVAS NOT = "00"
+               OPEN OUTPUT RESERVAS
+           END-IF
+           MOVE REG-NOME(INDICE) TO LR-NOME
+           MOVE REG-QTD(INDICE) TO LR-QTD
+           MOVE REG-TIPO(INDICE) TO LR-TIPO
+           MOVE REG-VALOR(INDICE) TO LR-VALOR
+           MOVE REG-DATA-ENTRADA(INDICE) TO LR-DATA-ENTRADA
+           MOVE REG-DATA-SAIDA(INDICE) TO LR-DATA-SAIDA
+           MOVE REG-QUARTO(INDICE) TO LR-QUARTO
+           MOVE REG-EXTRAS(INDICE) TO LR-EXTRAS
+           MOVE REG-FORMA-PGTO(INDICE) TO LR-FORMA-PGTO
+           WRITE LINHA-RESERVA
+           CLOSE RESERVAS.
+
+       CALCULA-RESUMO-PERIODO.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+           PERFORM GRAVA-RESUMO-DIARIO
+           MOVE 0 TO TOTAL-SEMANA
+           MOVE 0 TO TOTAL-MES
+           COMPUTE HOJE-INT = FUNCTION INTEGER-OF-DATE(DATA-HOJE)
+           MOVE DATA-HOJE(1:6) TO MES-ATUAL
+           OPEN INPUT RESUMO
+           IF FS-RESUMO = "00"
+               PERFORM UNTIL FS-RESUMO = "10"
+                   READ RESUMO
+                       AT END MOVE "10" TO FS-RESUMO
+                       NOT AT END PERFORM ACUMULA-RESUMO-PERIODO
+                   END-READ
+               END-PERFORM
+               CLOSE RESUMO
+           END-IF
+           DISPLAY " "
+           DISPLAY "FATURAMENTO NOS ULTIMOS 7 DIAS: R$ "
+               TOTAL-SEMANA
+           DISPLAY "FATURAMENTO NO MES ATUAL      : R$ "
+               TOTAL-MES.
+
+       ACUMULA-RESUMO-PERIODO.
+           COMPUTE DATA-REG-INT = FUNCTION INTEGER-OF-DATE(RS-DATA)
+           IF (HOJE-INT - DATA-REG-INT) < 7
+                   AND (HOJE-INT - DATA-REG-INT) >= 0
+               ADD RS-TOTAL TO TOTAL-SEMANA
+           END-IF
+           IF RS-DATA(1:6) = MES-ATUAL
+               ADD RS-TOTAL TO TOTAL-MES
+           END-IF.
+
+       GRAVA-RESUMO-DIARIO.
+           MOVE DATA-HOJE TO RS-DATA
+           MOVE VALOR-TOTAL TO RS-TOTAL
+           OPEN EXTEND RESUMO
+           IF FS-RESUMO NOT = "00"
+               OPEN OUTPUT RESUMO
+           END-IF
+           WRITE LINHA-RESUMO
+           CLOSE RESUMO.
+
 
 
        CAPTURA-REGISTRO.
@@ -67,25 +379,141 @@
                MOVE "FIM" TO REG-NOME(INDICE)
                MOVE "S" TO FIM
            ELSE
+                PERFORM CAPTURA-DATA-ENTRADA
                 PERFORM CAPTURA-DIAS
                 PERFORM CAPTURA-TIPO
-                PERFORM CALCULA-PRECO
+                IF CANCELA-RESERVA NOT = "S"
+                    PERFORM CAPTURA-EXTRAS
+                    PERFORM CALCULA-PRECO
+                END-IF
+                IF CANCELA-RESERVA = "S"
+                    DISPLAY "RESERVA CANCELADA -- HOSPEDE NAO "
+                        "REGISTRADO"
+                    MOVE "N" TO CANCELA-RESERVA
+                END-IF
            END-IF.
 
-       CAPTURA-TIPO.
+      *A DATA E PEGA COMO TEXTO E SO VIRA NUMERICA APOS PASSAR PELA
+      *VALIDACAO -- MOVER UM TEXTO CURTO OU NAO NUMERICO DIRETO PARA
+      *UM CAMPO 9(8) DEIXARIA I-DATA-ENTRADA COM LIXO
+       CAPTURA-DATA-ENTRADA.
            PERFORM UNTIL VALIDO = "S"
-           DISPLAY "QUAL O TIPO DE QUARTO?"
-           DISPLAY "S = SIMPLES : R$ 100,00 POR DIA"
-           DISPLAY "D = DUPLO   : R$ 150,00 POR DIA-> "
-           DISPLAY "L = LUXO    : R$ 250,00 POR DIA"
+               DISPLAY "DATA DE ENTRADA (AAAAMMDD), <ENTER> PARA HOJE"
+               MOVE SPACES TO I-DATA-ENTRADA-TXT
+               ACCEPT I-DATA-ENTRADA-TXT
+               IF I-DATA-ENTRADA-TXT = SPACES
+                   ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+                   MOVE DATA-HOJE TO I-DATA-ENTRADA
+                   MOVE "S" TO VALIDO
+               ELSE
+                   IF I-DATA-ENTRADA-TXT IS NUMERIC
+                       PERFORM VALIDA-DATA-ENTRADA
+                       IF VALIDO = "S"
+                           MOVE I-DATA-ENTRADA-TXT TO I-DATA-ENTRADA
+                       END-IF
+                   ELSE
+                       DISPLAY "DATA INVALIDA -- DIGITE 8 NUMEROS "
+                           "(AAAAMMDD)"
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE "N" TO VALIDO.
+
+      *CHECA MES 01-12 E DIA DENTRO DO LIMITE DO PROPRIO MES,
+      *INCLUINDO ANO BISSEXTO PARA FEVEREIRO
+       VALIDA-DATA-ENTRADA.
+           MOVE "S" TO VALIDO
+           IF I-DATA-ENTRADA-MM < 1 OR I-DATA-ENTRADA-MM > 12
+               MOVE "N" TO VALIDO
+           ELSE
+               EVALUATE TRUE
+                   WHEN I-DATA-ENTRADA-MM = 4 OR I-DATA-ENTRADA-MM = 6
+                       OR I-DATA-ENTRADA-MM = 9
+                       OR I-DATA-ENTRADA-MM = 11
+                       IF I-DATA-ENTRADA-DD < 1
+                               OR I-DATA-ENTRADA-DD > 30
+                           MOVE "N" TO VALIDO
+                       END-IF
+                   WHEN I-DATA-ENTRADA-MM = 2
+                       IF FUNCTION MOD(I-DATA-ENTRADA-AA, 4) = 0 AND
+                          (FUNCTION MOD(I-DATA-ENTRADA-AA, 100) NOT = 0
+                           OR FUNCTION MOD(I-DATA-ENTRADA-AA, 400) = 0)
+                           IF I-DATA-ENTRADA-DD < 1
+                                   OR I-DATA-ENTRADA-DD > 29
+                               MOVE "N" TO VALIDO
+                           END-IF
+                       ELSE
+                           IF I-DATA-ENTRADA-DD < 1
+                                   OR I-DATA-ENTRADA-DD > 28
+                               MOVE "N" TO VALIDO
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       IF I-DATA-ENTRADA-DD < 1
+                               OR I-DATA-ENTRADA-DD > 31
+                           MOVE "N" TO VALIDO
+                       END-IF
+               END-EVALUATE
+           END-IF
+           IF VALIDO = "N"
+               DISPLAY "DATA INVALIDA -- VERIFIQUE O DIA E O MES"
+           END-IF.
 
+      *VALIDA CONTRA A MESMA TABELA-TARIFAS QUE BUSCA-TARIFA USA, EM
+      *VEZ DE UMA LISTA FIXA DE LETRAS, PARA NAO DESALINHAR DO QUE
+      *ESTA REALMENTE CONFIGURADO EM TARIFAS.DAT
+      *"0" CANCELA O HOSPEDE ATUAL -- SAIDA NECESSARIA PARA QUANDO
+      *TODAS AS CATEGORIAS ESTAO LOTADAS NO PERIODO E NAO HA TIPO
+      *NENHUM QUE CALCULA-PRECO CONSIGA ACEITAR
+       CAPTURA-TIPO.
+           PERFORM UNTIL VALIDO = "S" OR CANCELA-RESERVA = "S"
+           PERFORM MOSTRA-TARIFAS-DISPONIVEIS
+           DISPLAY "OU 0 PARA CANCELAR ESTE HOSPEDE"
            ACCEPT I-TIPO
            MOVE FUNCTION UPPER-CASE(I-TIPO) TO I-TIPO
-           IF I-TIPO = "S" OR I-TIPO = "D" OR I-TIPO = "L"
-               MOVE "S" TO VALIDO
+           IF I-TIPO = "0"
+               MOVE "S" TO CANCELA-RESERVA
+           ELSE
+               SET TAR-IDX TO 1
+               SEARCH TARIFA-REG
+                   AT END
+                       MOVE "N" TO VALIDO
+                   WHEN TAR-TIPO(TAR-IDX) = I-TIPO
+                       MOVE "S" TO VALIDO
+               END-SEARCH
            END-IF
            END-PERFORM
            MOVE "N" TO VALIDO.
+
+       CAPTURA-EXTRAS.
+           MOVE 0 TO I-EXTRAS-REAIS
+           DISPLAY "EXTRAS (CAFE/FRIGOBAR/LATE CHECKOUT) EM R$"
+           DISPLAY "DIGITE UM VALOR INTEIRO EM REAIS"
+           DISPLAY "<ENTER> PARA NENHUM EXTRA"
+           ACCEPT I-EXTRAS-REAIS
+           MOVE I-EXTRAS-REAIS TO I-EXTRAS
+           PERFORM UNTIL VALIDO = "S"
+               DISPLAY "FORMA DE PAGAMENTO? (D)INHEIRO (C)ARTAO (P)IX"
+               ACCEPT I-FORMA-PGTO
+               MOVE FUNCTION UPPER-CASE(I-FORMA-PGTO) TO I-FORMA-PGTO
+               IF I-FORMA-PGTO = "D" OR I-FORMA-PGTO = "C"
+                       OR I-FORMA-PGTO = "P"
+                   MOVE "S" TO VALIDO
+               END-IF
+           END-PERFORM
+           MOVE "N" TO VALIDO.
+
+       MOSTRA-TARIFAS-DISPONIVEIS.
+           DISPLAY "QUAL O TIPO DE QUARTO?"
+           MOVE 1 TO T-IDX
+           PERFORM UNTIL T-IDX > QTD-TARIFAS
+               MOVE SPACES TO VALOR-TEXTO
+               STRING TAR-VALOR-DIARIA(T-IDX) INTO VALOR-TEXTO
+               MOVE VALOR-TEXTO TO VALOR-FORMATADO
+               DISPLAY TAR-TIPO(T-IDX) " = " TAR-NOME(T-IDX)
+                   " : R$ " VALOR-FORMATADO " POR DIA"
+               ADD 1 TO T-IDX
+           END-PERFORM.
       *MAIOR QUE 0 É USADO TANTO PARA VERIFICAR SE É NUMERICO, TANTO SE É MAIOR QUE 0
       *JÁ QUE NÃO FAZ SENTIDO SALVAR SE FOR MENOR
        CAPTURA-DIAS.
@@ -93,7 +521,18 @@
            PERFORM UNTIL NUMERICO = "S"
            ACCEPT I-QTD
            IF I-QTD > 0
-               MOVE "S" TO NUMERICO
+               COMPUTE DATA-INT =
+                   FUNCTION INTEGER-OF-DATE(I-DATA-ENTRADA) + I-QTD
+               COMPUTE I-DATA-SAIDA =
+                   FUNCTION DATE-OF-INTEGER(DATA-INT)
+               DISPLAY "ENTRADA: " I-DATA-ENTRADA
+                   "   SAIDA PREVISTA: " I-DATA-SAIDA
+               DISPLAY "CONFIRMA A QUANTIDADE DE DIAS? (S)IM (N)AO"
+               ACCEPT CONFIRMA
+               MOVE FUNCTION UPPER-CASE(CONFIRMA) TO CONFIRMA
+               IF CONFIRMA = "S"
+                   MOVE "S" TO NUMERICO
+               END-IF
            ELSE
                DISPLAY "DIGITE UM VALOR NUMERICO MAIOR QUE 0"
            END-IF
@@ -104,33 +543,247 @@
 
 
        CALCULA-PRECO.
-            EVALUATE I-TIPO
-                    WHEN "S"
-                        MOVE 100 TO VALOR-INDIVIDUAL
-                    WHEN "D"
-                        MOVE 150 TO VALOR-INDIVIDUAL
-                    WHEN "L"
-                        MOVE 250 TO VALOR-INDIVIDUAL
-                END-EVALUATE
+           PERFORM CALCULA-VALOR-DIAS
+           PERFORM ATRIBUI-QUARTO
+           PERFORM UNTIL QUARTO-OK = "S" OR CANCELA-RESERVA = "S"
+               DISPLAY "SEM QUARTOS " I-TIPO
+                   " DISPONIVEIS NESSE PERIODO. ESCOLHA OUTRO TIPO"
+               PERFORM CAPTURA-TIPO
+               IF CANCELA-RESERVA NOT = "S"
+                   PERFORM CALCULA-VALOR-DIAS
+                   PERFORM ATRIBUI-QUARTO
+               END-IF
+           END-PERFORM
+           IF CANCELA-RESERVA NOT = "S"
+               PERFORM SALVA-REGISTRO
+           END-IF.
+
+       CALCULA-VALOR-DIAS.
+           PERFORM BUSCA-TARIFA
 
                COMPUTE VALOR-DIAS = VALOR-INDIVIDUAL*I-QTD
-               IF I-QTD > 7
-                   COMPUTE VALOR-DIAS = VALOR-DIAS * 0.9
+               EVALUATE TRUE
+                   WHEN I-QTD >= 30
+                       COMPUTE VALOR-DIAS = VALOR-DIAS * 0.7
+                   WHEN I-QTD >= 15
+                       COMPUTE VALOR-DIAS = VALOR-DIAS * 0.8
+                   WHEN I-QTD > 7
+                       COMPUTE VALOR-DIAS = VALOR-DIAS * 0.9
+               END-EVALUATE.
+
+       BUSCA-TARIFA.
+           SET TAR-IDX TO 1
+           SEARCH TARIFA-REG
+               AT END
+                   MOVE 0 TO VALOR-INDIVIDUAL
+                   MOVE 0 TO CAPACIDADE-TIPO
+               WHEN TAR-TIPO(TAR-IDX) = I-TIPO
+                   MOVE TAR-VALOR-DIARIA(TAR-IDX) TO VALOR-INDIVIDUAL
+                   MOVE TAR-CAPACIDADE(TAR-IDX) TO CAPACIDADE-TIPO
+           END-SEARCH.
+
+       ATRIBUI-QUARTO.
+           MOVE "N" TO QUARTO-OK
+           MOVE 1 TO QUARTO-CAND
+           PERFORM UNTIL QUARTO-CAND > CAPACIDADE-TIPO
+                   OR QUARTO-OK = "S"
+               PERFORM VERIFICA-QUARTO-OCUPADO
+               IF LIVRE = "S"
+                   MOVE QUARTO-CAND TO I-QUARTO-NUM
+                   MOVE "S" TO QUARTO-OK
+               ELSE
+                   ADD 1 TO QUARTO-CAND
                END-IF
-               PERFORM SALVA-REGISTRO.
-
+           END-PERFORM.
+
+       VERIFICA-QUARTO-OCUPADO.
+           MOVE "S" TO LIVRE
+           PERFORM VERIFICA-CONFLITO-HISTORICO
+           PERFORM VERIFICA-CONFLITO-SESSAO.
+
+       VERIFICA-CONFLITO-HISTORICO.
+           MOVE 1 TO H-IDX
+           PERFORM UNTIL H-IDX > QTD-HISTORICO
+               IF HIST-TIPO(H-IDX) = I-TIPO
+                   AND HIST-QUARTO(H-IDX) = QUARTO-CAND
+                   AND HIST-DATA-ENTRADA(H-IDX) < I-DATA-SAIDA
+                   AND HIST-DATA-SAIDA(H-IDX) > I-DATA-ENTRADA
+                       MOVE "N" TO LIVRE
+               END-IF
+               ADD 1 TO H-IDX
+           END-PERFORM.
+
+       VERIFICA-CONFLITO-SESSAO.
+           MOVE 1 TO S-IDX
+           PERFORM UNTIL S-IDX > INDICE - 1
+               IF REG-TIPO(S-IDX) = I-TIPO
+                   AND REG-QUARTO(S-IDX) = QUARTO-CAND
+                   AND REG-DATA-ENTRADA(S-IDX) < I-DATA-SAIDA
+                   AND REG-DATA-SAIDA(S-IDX) > I-DATA-ENTRADA
+                       MOVE "N" TO LIVRE
+               END-IF
+               ADD 1 TO S-IDX
+           END-PERFORM.
 
        SALVA-REGISTRO.
            MOVE I-NOME TO REG-NOME(INDICE)
                 MOVE I-QTD TO REG-QTD(INDICE)
                 MOVE I-TIPO TO REG-TIPO(INDICE)
                 MOVE VALOR-DIAS TO REG-VALOR(INDICE)
+                MOVE I-DATA-ENTRADA TO REG-DATA-ENTRADA(INDICE)
+                MOVE I-DATA-SAIDA TO REG-DATA-SAIDA(INDICE)
+                MOVE I-QUARTO-NUM TO REG-QUARTO(INDICE)
+                MOVE I-EXTRAS TO REG-EXTRAS(INDICE)
+                MOVE I-FORMA-PGTO TO REG-FORMA-PGTO(INDICE)
                 ADD VALOR-DIAS TO VALOR-TOTAL
+                ADD I-EXTRAS TO VALOR-TOTAL
+                PERFORM AUTOSALVA-REGISTRO
                 ADD 1 TO INDICE
-                IF INDICE > 99
+                IF INDICE > MAX-HOSPEDES-CFG
+      *SEM O SENTINELA AQUI, TODA ROTINA QUE ANDA A TABELA ATE "FIM"
+      *PASSARIA DO FIM DE REGISTRO PREENCHIDO, DA MESMA FORMA QUE O
+      *"FIM" DIGITADO EM CAPTURA-REGISTRO OU O REPLANTIO FEITO EM
+      *REMOVER-REGISTRO
+                   MOVE "FIM" TO REG-NOME(INDICE)
                    DISPLAY "LIMITE DE REGISTROS ATINGIDO"
                    MOVE "S" TO FIM
                 END-IF.
+
+       REVISAR-REGISTROS.
+           DISPLAY "DESEJA REVISAR OS REGISTROS ANTES DE FINALIZAR?"
+           DISPLAY "(S)IM"
+           ACCEPT REVISAR
+           MOVE FUNCTION UPPER-CASE(REVISAR) TO REVISAR
+           PERFORM UNTIL REVISAR NOT = "S"
+               PERFORM MOSTRA-REGISTROS-NUMERADOS
+               MOVE 0 TO POSICAO
+               DISPLAY "NUMERO DO REGISTRO PARA CORRIGIR"
+               DISPLAY "0 PARA CONTINUAR"
+               ACCEPT POSICAO
+               IF POSICAO = 0
+                   MOVE "N" TO REVISAR
+               ELSE
+                   PERFORM CORRIGIR-REGISTRO
+               END-IF
+           END-PERFORM.
+
+       MOSTRA-REGISTROS-NUMERADOS.
+           DISPLAY "REGISTROS DESTE LOTE:"
+           MOVE 1 TO INDICE
+           PERFORM UNTIL REG-NOME(INDICE) = "FIM"
+               DISPLAY INDICE ") " REG-NOME(INDICE)
+                   " TIPO " REG-TIPO(INDICE) " VALOR: "
+                   REG-VALOR(INDICE)
+               ADD 1 TO INDICE
+           END-PERFORM.
+
+       CORRIGIR-REGISTRO.
+           IF POSICAO < 1 OR POSICAO >= INDICE
+               DISPLAY "NUMERO INVALIDO"
+           ELSE
+               DISPLAY "(E)DITAR NOME/EXTRAS/PAGAMENTO"
+               DISPLAY "OU (R)EMOVER"
+               ACCEPT ACAO
+               MOVE FUNCTION UPPER-CASE(ACAO) TO ACAO
+               EVALUATE ACAO
+                   WHEN "E"
+                       PERFORM EDITAR-REGISTRO
+                   WHEN "R"
+                       PERFORM REMOVER-REGISTRO
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-IF.
+
+       EDITAR-REGISTRO.
+           DISPLAY "CORRIGINDO REGISTRO " POSICAO ": "
+               REG-NOME(POSICAO)
+           DISPLAY "DIGITE O NOME CORRIGIDO"
+           ACCEPT I-NOME
+           MOVE FUNCTION UPPER-CASE(I-NOME) TO I-NOME
+      *"FIM" E O SENTINELA DE FIM DE TABELA -- NAO PODE SER GRAVADO NO
+      *MEIO DELA, SENAO OS REGISTROS SEGUINTES FICAM INACESSIVEIS PARA
+      *TODAS AS ROTINAS QUE ANDAM A TABELA ATE "FIM"
+           IF I-NOME = "FIM"
+               DISPLAY "NOME INVALIDO -- FIM E RESERVADO. "
+                   "REGISTRO NAO ALTERADO"
+           ELSE
+               MOVE I-NOME TO REG-NOME(POSICAO)
+               SUBTRACT REG-EXTRAS(POSICAO) FROM VALOR-TOTAL
+               PERFORM CAPTURA-EXTRAS
+               MOVE I-EXTRAS TO REG-EXTRAS(POSICAO)
+               MOVE I-FORMA-PGTO TO REG-FORMA-PGTO(POSICAO)
+               ADD I-EXTRAS TO VALOR-TOTAL
+               DISPLAY "REGISTRO ATUALIZADO"
+           END-IF.
+
+      *DEPOIS DE REMOVER, DA A CHANCE DE DIGITAR O REGISTRO CORRIGIDO
+      *NA HORA (TIPO DE QUARTO, DATAS OU QUANTIDADE ERRADOS SO SE
+      *ACERTAM REFAZENDO A CAPTURA, NAO COM UMA EDICAO NO LUGAR)
+       REMOVER-REGISTRO.
+           DISPLAY "CONFIRMA REMOCAO DE " REG-NOME(POSICAO) "? (S)IM"
+           ACCEPT ACAO
+           MOVE FUNCTION UPPER-CASE(ACAO) TO ACAO
+           IF ACAO = "S"
+               SUBTRACT REG-VALOR(POSICAO) FROM VALOR-TOTAL
+               SUBTRACT REG-EXTRAS(POSICAO) FROM VALOR-TOTAL
+               MOVE POSICAO TO DEL-IDX
+               PERFORM UNTIL DEL-IDX >= INDICE - 1
+                   MOVE REGISTRO(DEL-IDX + 1) TO REGISTRO(DEL-IDX)
+                   ADD 1 TO DEL-IDX
+               END-PERFORM
+               MOVE "FIM" TO REG-NOME(INDICE - 1)
+               SUBTRACT 1 FROM INDICE
+               DISPLAY "REGISTRO REMOVIDO"
+               DISPLAY "DESEJA DIGITAR O REGISTRO CORRIGIDO AGORA?"
+               DISPLAY "(S)IM, <ENTER> PARA DEIXAR REMOVIDO"
+               ACCEPT ACAO
+               MOVE FUNCTION UPPER-CASE(ACAO) TO ACAO
+               IF ACAO = "S"
+                   MOVE "N" TO FIM
+                   PERFORM CAPTURA-REGISTRO
+      *CAPTURA-REGISTRO SO PLANTA O SENTINELA "FIM" QUANDO O PROPRIO
+      *NOME DIGITADO E "FIM" -- UM NOME DE VERDADE AQUI PRECISA QUE O
+      *SENTINELA SEJA REPLANTADO NA NOVA INDICE, SENAO TODO MUNDO QUE
+      *ANDA A TABELA ATE "FIM" LERIA POSICOES NAO INICIALIZADAS
+                   IF FIM NOT = "S"
+                       MOVE "FIM" TO REG-NOME(INDICE)
+                   END-IF
+               END-IF
+           END-IF.
+
+       CALCULA-SUBTOTAIS-CATEGORIA.
+           MOVE 1 TO T-IDX
+           PERFORM UNTIL T-IDX > QTD-TARIFAS
+               MOVE 0 TO SUB-QTD(T-IDX)
+               MOVE 0 TO SUB-VALOR(T-IDX)
+               ADD 1 TO T-IDX
+           END-PERFORM
+           MOVE 1 TO INDICE
+           PERFORM UNTIL REG-NOME(INDICE) = "FIM"
+               PERFORM ACUMULA-SUBTOTAL-REGISTRO
+               ADD 1 TO INDICE
+           END-PERFORM.
+
+       ACUMULA-SUBTOTAL-REGISTRO.
+           MOVE 1 TO T-IDX
+           PERFORM UNTIL T-IDX > QTD-TARIFAS
+               IF TAR-TIPO(T-IDX) = REG-TIPO(INDICE)
+                   ADD 1 TO SUB-QTD(T-IDX)
+                   ADD REG-VALOR(INDICE) TO SUB-VALOR(T-IDX)
+               END-IF
+               ADD 1 TO T-IDX
+           END-PERFORM.
+
+       MOSTRA-SUBTOTAIS-CATEGORIA.
+           DISPLAY "FATURAMENTO POR CATEGORIA:"
+           MOVE 1 TO T-IDX
+           PERFORM UNTIL T-IDX > QTD-TARIFAS
+               DISPLAY TAR-NOME(T-IDX) ": " SUB-QTD(T-IDX)
+                   " HOSPEDE(S) - R$ " SUB-VALOR(T-IDX)
+               ADD 1 TO T-IDX
+           END-PERFORM.
+
        MOSTRA-REGISTROS.
             DISPLAY "REGISTROS SALVOS:"
                MOVE 1 TO INDICE
@@ -142,6 +795,9 @@
            ADD 1 TO INDICE
            END-PERFORM
            DISPLAY " "
+           PERFORM CALCULA-SUBTOTAIS-CATEGORIA
+           PERFORM MOSTRA-SUBTOTAIS-CATEGORIA
+           DISPLAY " "
            DISPLAY "VALOR TOTAL :  R$ " VALOR-TOTAL.
 
        MOSTRA-DETALHES.
@@ -162,11 +818,18 @@
            DISPLAY "CLIENTE: " REG-NOME(INDICE)
            DISPLAY "QUANTIDADE DE DIAS " REG-QTD(INDICE)
            DISPLAY "TIPO  : "  REG-TIPO(INDICE)
+           DISPLAY "ENTRADA: " REG-DATA-ENTRADA(INDICE)
+               "   SAIDA: " REG-DATA-SAIDA(INDICE)
+           DISPLAY "QUARTO: " REG-TIPO(INDICE) "-" REG-QUARTO(INDICE)
 
            DISPLAY "PRECO  : R$ " REG-VALOR(INDICE)
+           DISPLAY "EXTRAS : R$ " REG-EXTRAS(INDICE)
+           DISPLAY "PAGAMENTO: " REG-FORMA-PGTO(INDICE)
            DISPLAY "-------------------------------"
            ADD 1 TO INDICE
            END-PERFORM
+           PERFORM CALCULA-SUBTOTAIS-CATEGORIA
+           PERFORM MOSTRA-SUBTOTAIS-CATEGORIA
            DISPLAY "VALOR TOTAL :  R$ " VALOR-TOTAL.
 
 
@@ -177,7 +840,11 @@
            IF GRAVAR = "S"
 
                MOVE 1 TO INDICE
-               OPEN OUTPUT SAIDA
+               OPEN EXTEND SAIDA
+               IF FS-SAIDA NOT = "00"
+                   OPEN OUTPUT SAIDA
+               END-IF
+               MOVE SPACES TO LINHA-SAIDA
                PERFORM UNTIL REG-NOME(INDICE) = "FIM"
 
                STRING "CLIENTE: " REG-NOME(INDICE) INTO LINHA-SAIDA
@@ -193,6 +860,16 @@
                WRITE LINHA-SAIDA
                MOVE SPACES TO LINHA-SAIDA
 
+               STRING "ENTRADA: " REG-DATA-ENTRADA(INDICE)
+                   "   SAIDA: " REG-DATA-SAIDA(INDICE) INTO LINHA-SAIDA
+               WRITE LINHA-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+
+               STRING "QUARTO: " REG-TIPO(INDICE) "-" REG-QUARTO(INDICE)
+                   INTO LINHA-SAIDA
+               WRITE LINHA-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+
                MOVE SPACES TO VALOR-TEXTO
                STRING REG-VALOR(INDICE) INTO VALOR-TEXTO
                MOVE VALOR-TEXTO TO VALOR-FORMATADO
@@ -200,6 +877,18 @@
                WRITE LINHA-SAIDA
                MOVE SPACES TO LINHA-SAIDA
 
+               MOVE SPACES TO VALOR-TEXTO
+               STRING REG-EXTRAS(INDICE) INTO VALOR-TEXTO
+               MOVE VALOR-TEXTO TO VALOR-FORMATADO
+               STRING "EXTRAS : R$ " VALOR-FORMATADO INTO LINHA-SAIDA
+               WRITE LINHA-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+
+               STRING "PAGAMENTO: " REG-FORMA-PGTO(INDICE)
+                   INTO LINHA-SAIDA
+               WRITE LINHA-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+
                STRING "-------------------------------"
                INTO LINHA-SAIDA
                WRITE LINHA-SAIDA
@@ -208,6 +897,9 @@
                ADD 1 TO INDICE
                END-PERFORM
 
+               PERFORM CALCULA-SUBTOTAIS-CATEGORIA
+               PERFORM GRAVA-SUBTOTAIS-CATEGORIA-SAIDA
+
                MOVE SPACES TO VALOR-TEXTO
                STRING VALOR-TOTAL INTO VALOR-TEXTO
                MOVE VALOR-TEXTO TO VALOR-FORMATADO
@@ -217,3 +909,47 @@
                CLOSE SAIDA
                DISPLAY "GRAVACAO CONCLUIDA"
            END-IF.
+
+       GRAVA-SUBTOTAIS-CATEGORIA-SAIDA.
+           MOVE 1 TO T-IDX
+           PERFORM UNTIL T-IDX > QTD-TARIFAS
+               MOVE SPACES TO VALOR-TEXTO
+               STRING SUB-VALOR(T-IDX) INTO VALOR-TEXTO
+               MOVE VALOR-TEXTO TO VALOR-FORMATADO
+               STRING TAR-NOME(T-IDX) ": " SUB-QTD(T-IDX)
+                   " HOSPEDE(S) - R$ " VALOR-FORMATADO INTO LINHA-SAIDA
+               WRITE LINHA-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               ADD 1 TO T-IDX
+           END-PERFORM.
+
+      *SO GRAVA O CABECALHO QUANDO O SAIDA.CSV ESTA SENDO CRIADO AGORA
+      *(FALLBACK PARA OPEN OUTPUT) -- SE JA EXISTIA E O EXTEND DEU
+      *CERTO, O CABECALHO JA ESTA LA DE UMA GRAVACAO ANTERIOR
+       GRAVAR-CSV.
+           IF GRAVAR = "S"
+               MOVE 1 TO INDICE
+               OPEN EXTEND CSV
+               IF FS-CSV NOT = "00"
+                   OPEN OUTPUT CSV
+                   MOVE SPACES TO LINHA-CSV
+                   STRING "NOME,DIAS,TIPO,VALOR" INTO LINHA-CSV
+                   WRITE LINHA-CSV
+                   MOVE SPACES TO LINHA-CSV
+               END-IF
+               PERFORM UNTIL REG-NOME(INDICE) = "FIM"
+                   PERFORM GRAVA-LINHA-CSV
+                   ADD 1 TO INDICE
+               END-PERFORM
+               CLOSE CSV
+           END-IF.
+
+      *VALOR-CSV USA PICTURE COM PONTO DECIMAL (E NAO A VIRGULA DE
+      *VALOR-FORMATADO) PORQUE O CSV PRECISA DE UM NUMERO DE VERDADE,
+      *NAO UM TEXTO FORMATADO PARA LEITURA HUMANA
+       GRAVA-LINHA-CSV.
+           MOVE REG-VALOR(INDICE) TO VALOR-CSV
+           STRING FUNCTION TRIM(REG-NOME(INDICE)) "," REG-QTD(INDICE)
+               "," REG-TIPO(INDICE) "," VALOR-CSV INTO LINHA-CSV
+           WRITE LINHA-CSV
+           MOVE SPACES TO LINHA-CSV.
